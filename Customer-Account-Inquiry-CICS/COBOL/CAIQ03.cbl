@@ -0,0 +1,171 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CAIQ03.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO CAIQF01
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-CUST-ID
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT RPTFILE ASSIGN TO CAIQR01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *
+       FD  CUSTFILE RECORDING MODE IS F.
+       01  CUST-REC.
+           COPY CAIQCR01.
+      *
+       FD  RPTFILE RECORDING MODE IS V.
+       01  RPT-REC                 PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-IN-FILE-STATUS       PIC XX.
+       01  WS-OUT-FILE-STATUS      PIC XX.
+       01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-TOTAL-COUNT          PIC 9(9) VALUE 0.
+       01  WS-BAL-DISP             PIC ZZZ,ZZZ,ZZ9.99-.
+      *
+      *    WS-DORMANT-STATUS - ACCOUNT STATUSES TREATED AS DORMANT FOR
+      *    THIS REPORT.  KEPT AS WORKING-STORAGE RATHER THAN 88-LEVELS
+      *    UNDER CR-ACCT-STATUS SO THE SHARED CAIQCR01 LAYOUT DOESN'T
+      *    HAVE TO CARRY REPORT-SPECIFIC CONDITION NAMES.
+       01  WS-DORMANT-STATUS-1     PIC X(10) VALUE 'DORMANT'.
+       01  WS-DORMANT-STATUS-2     PIC X(10) VALUE 'INACTIVE'.
+      *
+       01  HDG-LINE-1.
+           05  FILLER              PIC X(29) VALUE SPACES.
+           05  FILLER              PIC X(31)
+               VALUE 'DORMANT/INACTIVE ACCOUNT REPORT'.
+           05  FILLER              PIC X(40) VALUE SPACES.
+      *
+       01  HDG-LINE-2.
+           05  FILLER              PIC X(08) VALUE 'ACCTNO'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE 'CUSTOMER NAME'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'BRANCH'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(13) VALUE 'LAST BALANCE'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'STATUS'.
+      *
+       01  DTL-LINE.
+           05  DTL-ACCTNO          PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DTL-CUST-NAME       PIC X(30).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DTL-BRANCH-CODE     PIC X(06).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DTL-BALANCE         PIC X(15).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DTL-ACCT-STATUS     PIC X(10).
+      *
+       01  TRLR-LINE.
+           05  FILLER              PIC X(22)
+               VALUE 'TOTAL DORMANT ACCTS: '.
+           05  TOT-COUNT           PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(60) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *-------------------
+       MAIN-SECTION.
+           PERFORM OPEN-ALL
+           PERFORM PRINT-HEADER
+      *
+           PERFORM READ-CUSTFILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM PROCESS-CUST-REC
+               PERFORM READ-CUSTFILE
+           END-PERFORM
+      *
+           PERFORM PRINT-TOTALS
+           PERFORM CLOSE-ALL
+      *
+           PERFORM STOP-PROCESS.
+      *
+       OPEN-ALL.
+           OPEN INPUT CUSTFILE
+           IF  WS-IN-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER FILE OPEN ERROR: ' WS-IN-FILE-STATUS
+               MOVE 12             TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF
+      *
+           OPEN OUTPUT RPTFILE
+           IF  WS-OUT-FILE-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-OUT-FILE-STATUS
+               MOVE 12             TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF.
+      *
+       PRINT-HEADER.
+           MOVE HDG-LINE-1          TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING PAGE
+      *
+           MOVE HDG-LINE-2          TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 2 LINES
+      *
+           MOVE ALL '-'             TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 1 LINE.
+      *
+       READ-CUSTFILE.
+           READ CUSTFILE NEXT RECORD
+           END-READ
+      *
+           EVALUATE WS-IN-FILE-STATUS
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   MOVE 'Y'        TO WS-EOF
+               WHEN OTHER
+                   DISPLAY 'READ ERROR: ' WS-IN-FILE-STATUS
+                   MOVE 12         TO RETURN-CODE
+                   PERFORM CLOSE-ALL
+                   PERFORM STOP-PROCESS
+           END-EVALUATE.
+      *
+       PROCESS-CUST-REC.
+           IF  CR-ACCT-STATUS = WS-DORMANT-STATUS-1
+               OR CR-ACCT-STATUS = WS-DORMANT-STATUS-2
+               PERFORM WRITE-DETAIL-LINE
+           END-IF.
+      *
+       WRITE-DETAIL-LINE.
+           MOVE CR-ACCT-NO          TO DTL-ACCTNO
+           MOVE CR-CUST-NAME        TO DTL-CUST-NAME
+           MOVE CR-BRANCH-CODE      TO DTL-BRANCH-CODE
+           MOVE CR-ACCT-BALANCE     TO WS-BAL-DISP
+           MOVE WS-BAL-DISP         TO DTL-BALANCE
+           MOVE CR-ACCT-STATUS      TO DTL-ACCT-STATUS
+      *
+           MOVE DTL-LINE            TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 1 LINE
+      *
+           ADD 1                    TO WS-TOTAL-COUNT.
+      *
+       PRINT-TOTALS.
+           MOVE WS-TOTAL-COUNT      TO TOT-COUNT
+      *
+           MOVE ALL '-'             TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 1 LINE
+      *
+           MOVE TRLR-LINE           TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 2 LINES.
+      *
+       CLOSE-ALL.
+           CLOSE CUSTFILE
+           CLOSE RPTFILE.
+      *
+       STOP-PROCESS.
+           STOP RUN.
