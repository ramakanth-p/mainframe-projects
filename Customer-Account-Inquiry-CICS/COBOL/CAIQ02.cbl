@@ -0,0 +1,176 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CAIQ02.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+      *
+       COPY DFHAID.
+      *
+       COPY CAIQM02.
+      *
+       01  WS-RESP              PIC S9(08)  COMP.
+       01  WS-RESP2             PIC S9(08)  COMP.
+      *
+       01  WS-TRANSID           PIC X(4).
+      *
+       01  WS-CUST-REC.
+           COPY CAIQCR01 REPLACING LEADING ==CR-== BY ==WS-==.
+      *
+       01  WS-OLD-STATUS        PIC X(10).
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PARA.
+      *
+           MOVE EIBTRNID TO WS-TRANSID.
+      *
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+               GO TO END-PROG
+           ELSE
+               PERFORM RECEIVE-MAP
+               PERFORM VALIDATE-INPUT
+               PERFORM READ-FOR-UPDATE
+               PERFORM SEND-OUTPUT
+               GO TO END-PROG
+           END-IF.
+      *
+       SEND-INITIAL-MAP.
+           EXEC CICS SEND
+               MAP('CAIQM02')
+               MAPSET('CAIQM02')
+               MAPONLY
+               ERASE
+           END-EXEC.
+      *
+       RECEIVE-MAP.
+           EXEC CICS RECEIVE
+               MAP('CAIQM02')
+               MAPSET('CAIQM02')
+               RESP(WS-RESP)
+           END-EXEC.
+      *
+           IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+              EXEC CICS SEND
+                  CONTROL ERASE
+              END-EXEC
+      *
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+      *
+           IF WS-RESP = DFHRESP(MAPFAIL)
+              PERFORM INIT-ALL-OUTPUT-FIELDS
+              MOVE 'ENTER CUSTOMER ID AND NEW STATUS'   TO MSGLO
+              PERFORM SEND-OUTPUT
+              GO TO END-PROG
+           END-IF.
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM INIT-ALL-OUTPUT-FIELDS
+              MOVE 'TECHNICAL ERROR'      TO MSGLO
+              PERFORM SEND-OUTPUT
+              GO TO END-PROG
+           END-IF.
+      *
+       VALIDATE-INPUT.
+           IF CUSTIDI = SPACES
+              PERFORM INIT-OUTPUT-FIELDS
+              MOVE 'CUSTOMER ID CANNOT BE BLANK'   TO MSGLO
+              MOVE CUSTIDI                         TO CUSTIDO
+              PERFORM SEND-OUTPUT
+              GO TO END-PROG
+           END-IF.
+      *
+           IF CUSTIDI NOT NUMERIC
+              PERFORM INIT-OUTPUT-FIELDS
+              MOVE 'CUSTOMER ID MUST BE NUMERIC'   TO MSGLO
+              MOVE CUSTIDI                         TO CUSTIDO
+              PERFORM SEND-OUTPUT
+              GO TO END-PROG
+           END-IF.
+      *
+           IF NEWSTI = SPACES
+              PERFORM INIT-OUTPUT-FIELDS
+              MOVE 'NEW STATUS CANNOT BE BLANK'     TO MSGLO
+              MOVE CUSTIDI                          TO CUSTIDO
+              PERFORM SEND-OUTPUT
+              GO TO END-PROG
+           END-IF.
+      *
+       READ-FOR-UPDATE.
+           MOVE CUSTIDI  TO  WS-CUST-ID
+      *
+           EXEC CICS READ
+               FILE('CAIQF01')
+               INTO(WS-CUST-REC)
+               RIDFLD(WS-CUST-ID)
+               UPDATE
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC.
+      *
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                  PERFORM POST-STATUS-UPDATE
+               WHEN DFHRESP(NOTFND)
+                  PERFORM INIT-OUTPUT-FIELDS
+                  MOVE 'CUSTOMER NOT FOUND'             TO MSGLO
+               WHEN OTHER
+                  PERFORM INIT-OUTPUT-FIELDS
+                  MOVE 'FILE ERROR CONTACT ADMIN'       TO MSGLO
+           END-EVALUATE.
+      *
+       POST-STATUS-UPDATE.
+           MOVE WS-ACCT-STATUS   TO WS-OLD-STATUS
+           MOVE NEWSTI           TO WS-ACCT-STATUS
+      *
+           EXEC CICS REWRITE
+               FILE('CAIQF01')
+               FROM(WS-CUST-REC)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC.
+      *
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                  PERFORM POP-OUTPUT-FIELDS
+                  MOVE 'ACCOUNT STATUS UPDATED'       TO MSGLO
+               WHEN OTHER
+                  PERFORM INIT-OUTPUT-FIELDS
+                  MOVE 'UPDATE FAILED CONTACT ADMIN'  TO MSGLO
+           END-EVALUATE.
+      *
+       POP-OUTPUT-FIELDS.
+           MOVE CUSTIDI            TO CUSTIDO
+           MOVE NEWSTI             TO NEWSTO
+           MOVE WS-CUST-NAME       TO NAMEOO
+           MOVE WS-OLD-STATUS      TO OLDSTO.
+      *
+       INIT-OUTPUT-FIELDS.
+           INITIALIZE NAMEOO
+           INITIALIZE OLDSTO.
+      *
+       INIT-ALL-OUTPUT-FIELDS.
+           INITIALIZE CUSTIDO
+           INITIALIZE NEWSTO
+           INITIALIZE NAMEOO
+           INITIALIZE OLDSTO.
+      *
+       SEND-OUTPUT.
+           EXEC CICS SEND
+               MAP('CAIQM02')
+               MAPSET('CAIQM02')
+               FROM(CAIQM02O)
+               ERASE
+           END-EXEC.
+      *
+       END-PROG.
+           EXEC CICS RETURN
+           END-EXEC.
