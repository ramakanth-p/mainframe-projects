@@ -0,0 +1,254 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CAIQ04.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO CAIQT01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT CUSTFILE ASSIGN TO CAIQF01
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CR-CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT RPTFILE ASSIGN TO CAIQR02
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *
+       FD  TRANFILE RECORDING MODE IS F.
+       01  TRAN-REC.
+           COPY CAIQTR01.
+      *
+       FD  CUSTFILE RECORDING MODE IS F.
+       01  CUST-REC.
+           COPY CAIQCR01.
+      *
+       FD  RPTFILE RECORDING MODE IS V.
+       01  RPT-REC                 PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-TRAN-FILE-STATUS     PIC XX.
+       01  WS-CUST-FILE-STATUS     PIC XX.
+       01  WS-OUT-FILE-STATUS      PIC XX.
+       01  WS-EOF                  PIC X VALUE 'N'.
+      *
+       01  WS-ADD-COUNT            PIC 9(9) VALUE 0.
+       01  WS-CHANGE-COUNT         PIC 9(9) VALUE 0.
+       01  WS-DELETE-COUNT         PIC 9(9) VALUE 0.
+       01  WS-REJECT-COUNT         PIC 9(9) VALUE 0.
+      *
+       01  HDG-LINE-1.
+           05  FILLER              PIC X(25) VALUE SPACES.
+           05  FILLER              PIC X(34)
+               VALUE 'CAIQF01 LOAD/MAINTENANCE RUN LOG'.
+           05  FILLER              PIC X(41) VALUE SPACES.
+      *
+       01  HDG-LINE-2.
+           05  FILLER              PIC X(01) VALUE 'A'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'CUST ID'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE 'DISPOSITION'.
+      *
+       01  DTL-LINE.
+           05  DTL-ACTION          PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DTL-CUST-ID         PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DTL-DISPOSITION     PIC X(30).
+      *
+       01  TRLR-LINE.
+           05  FILLER              PIC X(10) VALUE 'ADDED: '.
+           05  TOT-ADD-COUNT       PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'CHANGED: '.
+           05  TOT-CHANGE-COUNT    PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'DELETED: '.
+           05  TOT-DELETE-COUNT    PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE 'REJECTED: '.
+           05  TOT-REJECT-COUNT    PIC Z,ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *-------------------
+       MAIN-SECTION.
+           PERFORM OPEN-ALL
+           PERFORM PRINT-HEADER
+      *
+           PERFORM READ-TRANFILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM PROCESS-TRAN-REC
+               PERFORM READ-TRANFILE
+           END-PERFORM
+      *
+           PERFORM PRINT-TOTALS
+           PERFORM CLOSE-ALL
+      *
+           IF  WS-REJECT-COUNT > 0
+               MOVE 4              TO RETURN-CODE
+           END-IF
+      *
+           PERFORM STOP-PROCESS.
+      *
+       OPEN-ALL.
+           OPEN INPUT TRANFILE
+           IF  WS-TRAN-FILE-STATUS NOT = '00'
+               DISPLAY 'TRANSACTION FILE OPEN ERROR: '
+                       WS-TRAN-FILE-STATUS
+               MOVE 12             TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF
+      *
+           OPEN I-O CUSTFILE
+           IF  WS-CUST-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER FILE OPEN ERROR: ' WS-CUST-FILE-STATUS
+               MOVE 12             TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF
+      *
+           OPEN OUTPUT RPTFILE
+           IF  WS-OUT-FILE-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE OPEN ERROR: ' WS-OUT-FILE-STATUS
+               MOVE 12             TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF.
+      *
+       PRINT-HEADER.
+           MOVE HDG-LINE-1          TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING PAGE
+           MOVE HDG-LINE-2          TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 2 LINES
+           MOVE ALL '-'             TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 1 LINE.
+      *
+       READ-TRANFILE.
+           READ TRANFILE NEXT RECORD
+           END-READ
+      *
+           EVALUATE WS-TRAN-FILE-STATUS
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   MOVE 'Y'        TO WS-EOF
+               WHEN OTHER
+                   DISPLAY 'READ ERROR: ' WS-TRAN-FILE-STATUS
+                   MOVE 12         TO RETURN-CODE
+                   PERFORM CLOSE-ALL
+                   PERFORM STOP-PROCESS
+           END-EVALUATE.
+      *
+       PROCESS-TRAN-REC.
+           EVALUATE TR-ACTION-CODE
+               WHEN 'A'
+                   PERFORM ADD-CUST-REC
+               WHEN 'C'
+                   PERFORM CHANGE-CUST-REC
+               WHEN 'D'
+                   PERFORM DELETE-CUST-REC
+               WHEN OTHER
+                   PERFORM REJECT-TRAN-REC
+           END-EVALUATE.
+      *
+       ADD-CUST-REC.
+           MOVE TR-CUST-ID          TO CR-CUST-ID
+           MOVE TR-CUST-NAME        TO CR-CUST-NAME
+           MOVE TR-ACCT-TYPE        TO CR-ACCT-TYPE
+           MOVE TR-BRANCH-CODE      TO CR-BRANCH-CODE
+           MOVE TR-ACCT-BALANCE     TO CR-ACCT-BALANCE
+           MOVE TR-ACCT-STATUS      TO CR-ACCT-STATUS
+           MOVE TR-ACCT-NO          TO CR-ACCT-NO
+      *
+           WRITE CUST-REC
+               INVALID KEY
+                   MOVE 'DUPLICATE - NOT ADDED' TO DTL-DISPOSITION
+                   PERFORM WRITE-DETAIL-LINE
+                   ADD 1            TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE 'ADDED'     TO DTL-DISPOSITION
+                   PERFORM WRITE-DETAIL-LINE
+                   ADD 1            TO WS-ADD-COUNT
+           END-WRITE.
+      *
+       CHANGE-CUST-REC.
+           MOVE TR-CUST-ID          TO CR-CUST-ID
+      *
+           READ CUSTFILE
+               INVALID KEY
+                   MOVE 'NOT FOUND - NOT CHANGED' TO DTL-DISPOSITION
+                   PERFORM WRITE-DETAIL-LINE
+                   ADD 1            TO WS-REJECT-COUNT
+           END-READ
+      *
+           IF  WS-CUST-FILE-STATUS = '00'
+               MOVE TR-ACCT-BALANCE TO CR-ACCT-BALANCE
+               MOVE TR-ACCT-STATUS  TO CR-ACCT-STATUS
+               MOVE TR-BRANCH-CODE  TO CR-BRANCH-CODE
+      *
+               REWRITE CUST-REC
+                   INVALID KEY
+                       MOVE 'REWRITE FAILED' TO DTL-DISPOSITION
+                       PERFORM WRITE-DETAIL-LINE
+                       ADD 1        TO WS-REJECT-COUNT
+                   NOT INVALID KEY
+                       MOVE 'CHANGED' TO DTL-DISPOSITION
+                       PERFORM WRITE-DETAIL-LINE
+                       ADD 1        TO WS-CHANGE-COUNT
+               END-REWRITE
+           END-IF.
+      *
+       DELETE-CUST-REC.
+           MOVE TR-CUST-ID          TO CR-CUST-ID
+      *
+           DELETE CUSTFILE RECORD
+               INVALID KEY
+                   MOVE 'NOT FOUND - NOT DELETED' TO DTL-DISPOSITION
+                   PERFORM WRITE-DETAIL-LINE
+                   ADD 1            TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE 'DELETED'   TO DTL-DISPOSITION
+                   PERFORM WRITE-DETAIL-LINE
+                   ADD 1            TO WS-DELETE-COUNT
+           END-DELETE.
+      *
+       REJECT-TRAN-REC.
+           MOVE TR-CUST-ID          TO CR-CUST-ID
+           MOVE 'INVALID ACTION CODE'  TO DTL-DISPOSITION
+           PERFORM WRITE-DETAIL-LINE
+           ADD 1                    TO WS-REJECT-COUNT.
+      *
+       WRITE-DETAIL-LINE.
+           MOVE TR-ACTION-CODE      TO DTL-ACTION
+           MOVE CR-CUST-ID          TO DTL-CUST-ID
+           MOVE DTL-LINE            TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 1 LINE.
+      *
+       PRINT-TOTALS.
+           MOVE WS-ADD-COUNT        TO TOT-ADD-COUNT
+           MOVE WS-CHANGE-COUNT     TO TOT-CHANGE-COUNT
+           MOVE WS-DELETE-COUNT     TO TOT-DELETE-COUNT
+           MOVE WS-REJECT-COUNT     TO TOT-REJECT-COUNT
+      *
+           MOVE ALL '-'             TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 1 LINE
+      *
+           MOVE TRLR-LINE           TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 2 LINES.
+      *
+       CLOSE-ALL.
+           CLOSE TRANFILE
+           CLOSE CUSTFILE
+           CLOSE RPTFILE.
+      *
+       STOP-PROCESS.
+           STOP RUN.
