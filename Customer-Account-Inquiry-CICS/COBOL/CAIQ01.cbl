@@ -21,15 +21,10 @@
       *
        01  WS-PF3-MESSAGE       PIC X(17) VALUE 'Exiting program..'.
       *
-       01 WS-BAL-DISP           PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-BAL-DISP           PIC ZZZ,ZZZ,ZZ9.99-.
       *
        01  WS-CUST-REC.
-           05  WS-CUST-ID        PIC X(10).
-           05  WS-CUST-NAME      PIC X(30).
-           05  WS-ACCT-TYPE      PIC X(10).
-           05  WS-BRANCH-CODE    PIC X(06).
-           05  WS-ACCT-BALANCE   PIC 9(09)V99.
-           05  WS-ACCT-STATUS    PIC X(10).
+           COPY CAIQCR01 REPLACING LEADING ==CR-== BY ==WS-==.
      *
        EXEC SQL INCLUDE SQLCA END-EXEC.
       *
@@ -37,16 +32,15 @@
        01  HV-ADDR1              PIC X(25).
        01  HV-ADDR2              PIC X(20).
        01  HV-ADDR3              PIC X(15).
+      *
+       01  WS-AUDIT-REC.
+           COPY CAIQAU01 REPLACING LEADING ==AU-== BY ==WS-AU-==.
+      *
+       01  WS-ABSTIME            PIC S9(15) COMP-3.
       *
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-           05  LK-CUST-REC.
-               10 LK-CUST-ID        PIC X(10).
-               10 LK-CUST-NAME      PIC X(30).
-               10 LK-ACCT-TYPE      PIC X(10).
-               10 LK-BRANCH-CODE    PIC X(06).
-               10 LK-ACCT-BALANCE   PIC 9(09)V99.
-               10 LK-ACCT-STATUS    PIC X(10).
+           COPY CAIQCR01 REPLACING LEADING ==CR-== BY ==LK-==.
       *
        PROCEDURE DIVISION USING DFHCOMMAREA.
       *
@@ -59,6 +53,10 @@
                GO TO END-PROG
            ELSE
                MOVE DFHCOMMAREA TO WS-CUST-REC
+               IF EIBAID = DFHPF4
+                   PERFORM REDISPLAY-LAST-CUSTOMER
+                   GO TO END-PROG
+               END-IF
                PERFORM RECEIVE-MAP
                PERFORM VALIDATE-INPUT
                PERFORM READ-VSAM
@@ -75,6 +73,28 @@
            END-EXEC.
       *
            MOVE SPACES     TO WS-CUST-REC.
+      *
+      *    REDISPLAY-LAST-CUSTOMER - PF4 REDISPLAYS THE LAST CUSTOMER
+      *    SUCCESSFULLY RETRIEVED IN THIS PSEUDOCONVERSATION, STRAIGHT
+      *    FROM THE INBOUND COMMAREA, WITHOUT A ROUND TRIP TO CAIQF01
+      *    OR Z88436T.
+       REDISPLAY-LAST-CUSTOMER.
+           IF WS-CUST-ID = SPACES
+              PERFORM INIT-ALL-OUTPUT-FIELDS
+              MOVE 'NO PREVIOUS CUSTOMER TO REDISPLAY' TO MSGLO
+           ELSE
+      *       ADDRESS COMES FROM Z88436T, NOT THE COMMAREA, SO IT
+      *       IS NOT AVAILABLE ON A REDISPLAY - LEAVE IT BLANK.
+              MOVE SPACES          TO HV-ADDR1 HV-ADDR2 HV-ADDR3
+              PERFORM POP-OUTPUT-FIELDS
+              MOVE WS-CUST-ID      TO CUSTIDO
+              PERFORM CHECK-OVERDRAFT
+              IF MSGLO = SPACES
+                 MOVE 'PREVIOUS CUSTOMER REDISPLAYED'  TO MSGLO
+              END-IF
+           END-IF
+      *
+           PERFORM SEND-OUTPUT.
       *
        RECEIVE-MAP.
            EXEC CICS RECEIVE
@@ -125,6 +145,14 @@
       *
        READ-VSAM.
            MOVE SPACES TO HV-ADDR1 HV-ADDR2 HV-ADDR3
+      *
+           IF EIBAID = DFHPF5
+               PERFORM READ-VSAM-BY-ACCTNO
+           ELSE
+               PERFORM READ-VSAM-BY-CUSTID
+           END-IF.
+      *
+       READ-VSAM-BY-CUSTID.
            MOVE CUSTIDI  TO  WS-CUST-ID
       *
            EXEC CICS READ
@@ -135,6 +163,28 @@
                RESP2(WS-RESP2)
            END-EXEC.
       *
+           PERFORM EVAL-READ-RESP.
+      *
+      *    READ-VSAM-BY-ACCTNO - TELLER KEYED AN ACCOUNT NUMBER INTO
+      *    CUSTIDI (THE FIRST 8 BYTES, SAME SOURCE FIELD DO-DB2-SELECT
+      *    ALREADY DERIVES HV-ACCTNO FROM) AND PRESSED PF5 INSTEAD OF
+      *    ENTER.  CAIQP01 IS THE AIX PATH OVER CAIQF01 KEYED BY
+      *    ACCT-NO, DEFINED IN THE FCT ALONGSIDE THE BASE CLUSTER.
+       READ-VSAM-BY-ACCTNO.
+           MOVE CUSTIDI(1:8) TO WS-ACCT-NO
+      *
+           EXEC CICS READ
+               FILE('CAIQP01')
+               INTO(WS-CUST-REC)
+               RIDFLD(WS-ACCT-NO)
+               KEYLENGTH(8)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC.
+      *
+           PERFORM EVAL-READ-RESP.
+      *
+       EVAL-READ-RESP.
            EVALUATE WS-RESP
                WHEN DFHRESP(NORMAL)
                   PERFORM GET-VALUES-FROM-TABLE
@@ -158,7 +208,53 @@
       *
            PERFORM CHECK-SQLCODE
       *
-           PERFORM POP-OUTPUT-FIELDS.
+           PERFORM POP-OUTPUT-FIELDS
+      *
+           PERFORM CHECK-OVERDRAFT
+      *
+           PERFORM WRITE-AUDIT-REC.
+      *
+      *    CHECK-OVERDRAFT - FLAGS A NEGATIVE WS-ACCT-BALANCE WITH A
+      *    WARNING IN MSGLO SO AN OVERDRAWN ACCOUNT JUMPS OUT ON THE
+      *    SCREEN INSTEAD OF MAKING THE TELLER SIGN-CHECK BALOO.  ANY
+      *    MESSAGE ALREADY SET (ADDRESS NOT FOUND, DATABASE ERROR,
+      *    ETC) TAKES PRIORITY AND IS LEFT ALONE.
+       CHECK-OVERDRAFT.
+           IF  WS-ACCT-BALANCE < 0
+               AND MSGLO = SPACES
+               MOVE 'WARNING - ACCOUNT IS OVERDRAWN'   TO MSGLO
+           END-IF.
+      *
+      *    WRITE-AUDIT-REC - COMPLIANCE TRAIL: WHO LOOKED UP WHICH
+      *    CUSTOMER AND WHEN.  ONE RECORD PER SUCCESSFUL INQUIRY.
+       WRITE-AUDIT-REC.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC
+      *
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-AU-DATE)
+               TIME(WS-AU-TIME)
+               NOCOLON
+           END-EXEC
+      *
+           MOVE WS-ABSTIME         TO WS-AU-ABSTIME
+           MOVE EIBTRMID           TO WS-AU-TERM-ID
+           MOVE EIBTRNID           TO WS-AU-TRAN-ID
+           MOVE CUSTIDI            TO WS-AU-CUST-ID
+      *
+           EXEC CICS WRITE
+               FILE('CAIQA01')
+               FROM(WS-AUDIT-REC)
+               RIDFLD(WS-ABSTIME)
+               RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY 'AUDIT WRITE FAILED RESP=' WS-RESP
+                   ' CUST-ID=' CUSTIDI
+           END-IF.
       *
        DO-DB2-SELECT.
            MOVE CUSTIDI(1:8) TO HV-ACCTNO.
