@@ -0,0 +1,17 @@
+      *----------------------------------------------------------
+      *  CAIQTR01 - DAILY MAINTENANCE FEED RECORD FOR CAIQF01.
+      *  TR-ACTION-CODE DRIVES WHAT THE LOAD/MAINTENANCE JOB DOES
+      *  WITH THE REST OF THE RECORD: 'A' ADDS A NEW CAIQF01
+      *  RECORD, 'C' CHANGES BALANCE/STATUS/BRANCH ON AN EXISTING
+      *  ONE, 'D' DELETES THE RECORD FOR TR-CUST-ID.  THE REMAINING
+      *  FIELDS MIRROR CAIQCR01 SO A FEED RECORD CAN BE MOVED
+      *  STRAIGHT ONTO (OR COMPARED AGAINST) A CAIQF01 RECORD.
+      *----------------------------------------------------------
+       05  TR-ACTION-CODE        PIC X(01).
+       05  TR-CUST-ID            PIC X(10).
+       05  TR-CUST-NAME          PIC X(30).
+       05  TR-ACCT-TYPE          PIC X(10).
+       05  TR-BRANCH-CODE        PIC X(06).
+       05  TR-ACCT-BALANCE       PIC S9(09)V99.
+       05  TR-ACCT-STATUS        PIC X(10).
+       05  TR-ACCT-NO            PIC X(08).
