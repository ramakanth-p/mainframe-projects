@@ -0,0 +1,35 @@
+      *----------------------------------------------------------
+      *  CAIQM02 - SYMBOLIC MAP FOR MAPSET CAIQM02, MAP CAIQM02
+      *  ACCOUNT-STATUS MAINTENANCE SCREEN.  GENERATED FROM THE BMS
+      *  MAP SOURCE - DO NOT HAND-EDIT THE FIELD LAYOUT, REASSEMBLE
+      *  THE MAPSET INSTEAD.
+      *----------------------------------------------------------
+       01  CAIQM02I.
+           05  FILLER            PIC X(12).
+           05  CUSTIDL           COMP PIC S9(4).
+           05  CUSTIDF           PIC X.
+           05  FILLER REDEFINES CUSTIDF.
+               10  CUSTIDA       PIC X.
+           05  CUSTIDI           PIC X(10).
+           05  NEWSTL            COMP PIC S9(4).
+           05  NEWSTF            PIC X.
+           05  FILLER REDEFINES NEWSTF.
+               10  NEWSTA        PIC X.
+           05  NEWSTI            PIC X(10).
+      *
+       01  CAIQM02O REDEFINES CAIQM02I.
+           05  FILLER            PIC X(12).
+           05  FILLER            PIC X(03).
+           05  CUSTIDO           PIC X(10).
+           05  FILLER            PIC X(03).
+           05  FILLER            PIC X.
+           05  NEWSTO            PIC X(10).
+           05  FILLER            PIC X(03).
+           05  NAMEOA            PIC X.
+           05  NAMEOO            PIC X(30).
+           05  FILLER            PIC X(03).
+           05  OLDSTA            PIC X.
+           05  OLDSTO            PIC X(10).
+           05  FILLER            PIC X(03).
+           05  MSGLA             PIC X.
+           05  MSGLO             PIC X(40).
