@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      *  CAIQCR01 - CUSTOMER/ACCOUNT RECORD LAYOUT FOR CAIQF01
+      *  SHARED BY ALL CAIQ PROGRAMS THAT READ OR MAINTAIN THE
+      *  CAIQF01 VSAM FILE.  COPY ... REPLACING LEADING ==CR-==
+      *  BY THE CALLER'S OWN PREFIX (WS-, LK-, etc).
+      *----------------------------------------------------------
+       05  CR-CUST-ID            PIC X(10).
+       05  CR-CUST-NAME          PIC X(30).
+       05  CR-ACCT-TYPE          PIC X(10).
+       05  CR-BRANCH-CODE        PIC X(06).
+       05  CR-ACCT-BALANCE       PIC S9(09)V99.
+       05  CR-ACCT-STATUS        PIC X(10).
+       05  CR-ACCT-NO            PIC X(08).
