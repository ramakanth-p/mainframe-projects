@@ -0,0 +1,44 @@
+      *----------------------------------------------------------
+      *  CAIQM01 - SYMBOLIC MAP FOR MAPSET CAIQM01, MAP CAIQM01
+      *  GENERATED FROM THE BMS MAP SOURCE - DO NOT HAND-EDIT THE
+      *  FIELD LAYOUT, REASSEMBLE THE MAPSET INSTEAD.
+      *----------------------------------------------------------
+       01  CAIQM01I.
+           05  FILLER            PIC X(12).
+           05  CUSTIDL           COMP PIC S9(4).
+           05  CUSTIDF           PIC X.
+           05  FILLER REDEFINES CUSTIDF.
+               10  CUSTIDA       PIC X.
+           05  CUSTIDI           PIC X(10).
+      *
+       01  CAIQM01O REDEFINES CAIQM01I.
+           05  FILLER            PIC X(12).
+           05  FILLER            PIC X(03).
+           05  CUSTIDO           PIC X(10).
+           05  FILLER            PIC X(03).
+           05  NAMEOA            PIC X.
+           05  NAMEOO            PIC X(30).
+           05  FILLER            PIC X(03).
+           05  TYPEOA            PIC X.
+           05  TYPEOO            PIC X(10).
+           05  FILLER            PIC X(03).
+           05  BRCDOA            PIC X.
+           05  BRCDOO            PIC X(06).
+           05  FILLER            PIC X(03).
+           05  BALOA             PIC X.
+           05  BALOO             PIC X(15).
+           05  FILLER            PIC X(03).
+           05  STATOA            PIC X.
+           05  STATOO            PIC X(10).
+           05  FILLER            PIC X(03).
+           05  ADDR1OA           PIC X.
+           05  ADDR1OO           PIC X(25).
+           05  FILLER            PIC X(03).
+           05  ADDR2OA           PIC X.
+           05  ADDR2OO           PIC X(20).
+           05  FILLER            PIC X(03).
+           05  ADDR3OA           PIC X.
+           05  ADDR3OO           PIC X(15).
+           05  FILLER            PIC X(03).
+           05  MSGLA             PIC X.
+           05  MSGLO             PIC X(40).
