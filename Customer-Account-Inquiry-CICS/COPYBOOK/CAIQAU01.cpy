@@ -0,0 +1,11 @@
+      *----------------------------------------------------------
+      *  CAIQAU01 - AUDIT LOG RECORD FOR CAIQF01/Z88436T INQUIRIES
+      *  WRITTEN TO CAIQA01 EACH TIME A LOOKUP SUCCEEDS, SO WE CAN
+      *  ANSWER WHO PULLED UP A CUSTOMER AND WHEN.
+      *----------------------------------------------------------
+       05  AU-ABSTIME             PIC S9(15) COMP-3.
+       05  AU-TERM-ID             PIC X(04).
+       05  AU-TRAN-ID             PIC X(04).
+       05  AU-CUST-ID             PIC X(10).
+       05  AU-DATE                PIC X(08).
+       05  AU-TIME                PIC X(06).
