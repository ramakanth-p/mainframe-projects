@@ -15,13 +15,27 @@
            SELECT RPTFILE ASSIGN TO EABRF02
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT PARM2FILE ASSIGN TO EABRP02
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM2-FILE-STATUS.
+           SELECT CSVFILE ASSIGN TO EABRF03
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+           SELECT EXCPFILE ASSIGN TO EABRF04
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
       *
        DATA DIVISION.
       *--------------
        FILE SECTION.
       *
+      *    IN-RECORD-TYPE - 'H' FOR EABR01'S ONE-TIME HEADER, 'D' FOR A
+      *    NORMAL DETAIL RECORD, 'T' FOR THE ONE-TIME TRAILER.
+      *    IN-HDR-REC AND IN-TRLR-REC SHARE THIS FD'S RECORD AREA WITH
+      *    IN-REC, SAME LAYOUT EABR01 WRITES THEM IN.
        FD  INFILE RECORDING MODE IS F.
        01  IN-REC.
+           05  IN-RECORD-TYPE      PIC X(01).
            05  IN-FIRST-NAME       PIC X(15).
            05  IN-SUR-NAME         PIC X(20).
            05  IN-ADDRESS1         PIC X(25).
@@ -30,15 +44,66 @@
            05  IN-ACCTNO           PIC X(08).
            05  IN-CR-LIMIT         PIC S9(07)V99.
            05  IN-BALANCE          PIC S9(07)V99.
+           05  IN-BRANCH-CODE      PIC X(06).
+           05  IN-ACCT-TYPE        PIC X(10).
+      *
+       01  IN-HDR-REC.
+           05  IH-RECORD-TYPE      PIC X(01).
+           05  IH-RUN-DATE         PIC X(08).
+           05  IH-MIN-BALANCE      PIC S9(07)V99.
+           05  IH-MAX-BALANCE      PIC S9(07)V99.
+           05  IH-BRANCH-CODE      PIC X(06).
+           05  IH-AS-OF-DATE       PIC X(08).
+           05  FILLER              PIC X(97).
+      *
+       01  IN-TRLR-REC.
+           05  IT-RECORD-TYPE      PIC X(01).
+           05  IT-COUNT            PIC 9(09).
+           05  IT-TOTAL-BALANCE    PIC S9(13)V99.
+           05  FILLER              PIC X(113).
       *
        FD  RPTFILE RECORDING MODE IS V.
-       01  RPT-REC                 PIC X(132).
+       01  RPT-REC                 PIC X(150).
+      *
+      *    PARM2FILE IS OPTIONAL - SEE EABRP02 FOR THE DEFAULTING
+      *    RULES.
+       FD  PARM2FILE RECORDING MODE IS F.
+       01  PARM2-REC.
+           COPY EABRP02.
+      *
+      *    CSVFILE - ONLY OPENED/WRITTEN WHEN WS-CSV-SWITCH = 'Y'.
+      *    CARRIES THE SAME DETAIL FIELDS AS DTL-LINE, PIPE-DELIMITED,
+      *    WITH NO PAGE HEADERS OR LINE-COUNT/PAGE-BREAK LOGIC, SO
+      *    FINANCE CAN LOAD IT STRAIGHT INTO A SPREADSHEET.
+       FD  CSVFILE RECORDING MODE IS V.
+       01  CSV-REC                 PIC X(160).
+      *
+      *    EXCPFILE - ONLY OPENED/WRITTEN WHEN WS-EXCP-SWITCH = 'Y'.
+      *    OVER-LIMIT EXCEPTION LISTING - SAME DETAIL LAYOUT AS THE
+      *    MAIN REPORT, SEPARATE FROM RPTFILE SO RISK CAN WORK FROM
+      *    JUST THE ACCOUNTS THAT NEED ATTENTION.
+       FD  EXCPFILE RECORDING MODE IS V.
+       01  EXCP-REC                PIC X(150).
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-IN-FILE-STATUS       PIC XX.
        01  WS-OUT-FILE-STATUS      PIC XX.
+       01  WS-PARM2-FILE-STATUS    PIC XX.
+       01  WS-CSV-FILE-STATUS      PIC XX.
+       01  WS-CSV-SWITCH           PIC X VALUE 'N'.
+       01  WS-CSV-LINE             PIC X(160).
+       01  WS-CSV-PTR              PIC S9(4) COMP.
+       01  WS-EXCP-FILE-STATUS     PIC XX.
+       01  WS-EXCP-SWITCH          PIC X VALUE 'N'.
+       01  WS-EXCP-COUNT           PIC 9(9) VALUE 0.
        01  WS-EOF                  PIC X VALUE 'N'.
+      *
+      *    WS-TRAILER-SEEN - SET WHEN PROCESS-TRAILER-RECORD ACTUALLY
+      *    RUNS.  IF EABRF01 IS TRUNCATED BEFORE ITS TRAILER RECORD, THE
+      *    READ LOOP JUST HITS EOF AND THIS STAYS 'N' - CHECKED RIGHT
+      *    AFTER THE LOOP SO A TRUNCATED HAND-OFF STILL FLAGS THE RUN.
+       01  WS-TRAILER-SEEN         PIC X VALUE 'N'.
        01  WS-PAGE-NUM             PIC 9(03) VALUE 0.
        01  WS-LINE-COUNT           PIC 9(03).
        01  WS-MAX-LINES            PIC 9(02) VALUE 55.
@@ -48,6 +113,28 @@
        01  WS-TOTAL-BAL-NUM        PIC S9(07)V99 COMP-3.
        01  WS-TOTAL-COUNT          PIC 9(9) VALUE 0.
        01  WS-TOTAL-BALANCE        PIC S9(13)V99 COMP-3 VALUE 0.
+      *
+      *    WS-BRANCH-TOTALS - ONE ACCUMULATOR PER DISTINCT BRANCH/
+      *    ACCOUNT-TYPE COMBINATION SEEN IN THE EXTRACT.  EABR01'S
+      *    EXTRACT IS ORDERED BY ACCTNO, NOT BY BRANCH, SO A RUNNING
+      *    CONTROL BREAK WOULD FIRE EVERY TIME THE VALUE CHANGED FROM
+      *    ONE RECORD TO THE NEXT INSTEAD OF ONCE PER BRANCH.
+      *    FIND-OR-ADD-BRANCH-TOTAL ACCUMULATES INTO THIS TABLE AS
+      *    RECORDS ARE READ, IN WHATEVER ORDER THEY ARRIVE, AND
+      *    PRINT-BRANCH-TOTALS WRITES ONE CONSOLIDATED SUBTOTAL LINE
+      *    PER ENTRY AFTER THE WHOLE EXTRACT HAS BEEN READ.  SIZED FOR
+      *    500 DISTINCT BRANCH/TYPE COMBINATIONS, WELL ABOVE THE
+      *    BRANCH NETWORK'S ACTUAL SIZE.
+       01  WS-BRANCH-TOTAL-COUNT   PIC 9(4) COMP VALUE 0.
+       01  WS-BT-FOUND             PIC X VALUE 'N'.
+       01  WS-BRANCH-TOTALS.
+           05  WS-BRANCH-TOTAL OCCURS 500 TIMES
+                   INDEXED BY WS-BT-IDX.
+               10  BT-BRANCH-CODE      PIC X(06).
+               10  BT-ACCT-TYPE        PIC X(10).
+               10  BT-COUNT            PIC 9(9).
+               10  BT-BALANCE          PIC S9(13)V99 COMP-3.
+       01  WS-SUB-BAL-DISP         PIC ZZ,ZZZ,ZZZ,ZZ9.99.
       *
        01  WS-DATE.
            05  WS-YYYY             PIC 9(04).
@@ -101,6 +188,10 @@
            05  FILLER              PIC X(25) VALUE 'ADDRESS1'.
            05  FILLER              PIC X(20) VALUE 'ADDRESS2'.
            05  FILLER              PIC X(15) VALUE 'ADDRESS3'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'BRANCH'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'ACCT TYPE'.
       *
        01  DTL-LINE.
            05  DTL-ACCTNO          PIC X(08).
@@ -112,6 +203,10 @@
            05  DTL-ADDRESS1        PIC X(25).
            05  DTL-ADDRESS2        PIC X(20).
            05  DTL-ADDRESS3        PIC X(15).
+           05  DTL-SEP2            PIC X(01) VALUE SPACES.
+           05  DTL-BRANCH-CODE     PIC X(06).
+           05  DTL-SEP3            PIC X(01) VALUE SPACES.
+           05  DTL-ACCT-TYPE       PIC X(10).
       *
        01  TRLR-LINE.
            05 FILLER               PIC X(15) VALUE 'TOTAL RECORDS:'.
@@ -120,6 +215,32 @@
            05 FILLER               PIC X(14) VALUE 'TOTAL BALANCE:'.
            05 TOT-BALANCE          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
            05 FILLER               PIC X(60) VALUE SPACES.
+      *
+       01  EXCP-HDG-LINE-1.
+           05  FILLER              PIC X(50) VALUE SPACES.
+           05  FILLER              PIC X(31)
+               VALUE 'CREDIT LIMIT EXCEPTION REPORT'.
+           05  FILLER              PIC X(69) VALUE SPACES.
+      *
+       01  EXCP-TRLR-LINE.
+           05  FILLER              PIC X(24)
+               VALUE 'TOTAL EXCEPTION ACCTS: '.
+           05  EXCP-TOT-COUNT       PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(60) VALUE SPACES.
+      *
+       01  SUBTRL-LINE.
+           05 FILLER               PIC X(08) VALUE 'BRANCH: '.
+           05 SUBTRL-BRANCH        PIC X(06).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(06) VALUE 'TYPE: '.
+           05 SUBTRL-TYPE          PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE 'TOTAL RECORDS:'.
+           05 SUBTRL-COUNT         PIC Z,ZZZ,ZZ9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(14) VALUE 'TOTAL BALANCE:'.
+           05 SUBTRL-BALANCE       PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(10) VALUE SPACES.
       *
        PROCEDURE DIVISION.
       *-------------------
@@ -132,6 +253,15 @@
                PERFORM READ-FILE
            END-PERFORM
       *
+           IF  WS-TRAILER-SEEN = 'N'
+               DISPLAY 'MISSING TRAILER - EXTRACT FILE MAY BE '
+                       'TRUNCATED'
+               IF  RETURN-CODE = 0
+                   MOVE 4          TO RETURN-CODE
+               END-IF
+           END-IF
+      *
+           PERFORM PRINT-BRANCH-TOTALS
            PERFORM PRINT-TOTALS
            PERFORM CLOSE-ALL
       *
@@ -166,7 +296,53 @@
                DISPLAY 'OUTPUT FILE OPEN ERROR : ' WS-OUT-FILE-STATUS
                MOVE 12 TO RETURN-CODE
                PERFORM STOP-PROCESS
+           END-IF
+      *
+           PERFORM LOAD-PARM2
+           IF  WS-CSV-SWITCH = 'Y'
+               OPEN OUTPUT CSVFILE
+               IF  WS-CSV-FILE-STATUS NOT = '00'
+                   DISPLAY 'CSV FILE OPEN ERROR : ' WS-CSV-FILE-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM STOP-PROCESS
+               END-IF
+           END-IF
+      *
+           IF  WS-EXCP-SWITCH = 'Y'
+               OPEN OUTPUT EXCPFILE
+               IF  WS-EXCP-FILE-STATUS NOT = '00'
+                   DISPLAY 'EXCP FILE OPEN ERROR : ' WS-EXCP-FILE-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM STOP-PROCESS
+               END-IF
+               PERFORM PRINT-EXCP-HEADER
            END-IF.
+      *
+      *    LOAD-PARM2 - PARM2FILE CARRIES ONE RECORD TURNING THE CSV
+      *    AND EXCEPTION SIDE OUTPUTS ON.  NO DD, AN EMPTY PARM2FILE,
+      *    OR A READ ERROR ALL LEAVE WS-CSV-SWITCH/WS-EXCP-SWITCH AT
+      *    THEIR DEFAULT OF 'N'.
+       LOAD-PARM2.
+           MOVE 'N'                TO WS-CSV-SWITCH
+           MOVE 'N'                TO WS-EXCP-SWITCH
+      *
+           OPEN INPUT PARM2FILE.
+           IF  WS-PARM2-FILE-STATUS = '00'
+               READ PARM2FILE
+               IF  WS-PARM2-FILE-STATUS = '00'
+                   MOVE PM2-CSV-SWITCH  TO WS-CSV-SWITCH
+                   MOVE PM2-EXCP-SWITCH TO WS-EXCP-SWITCH
+               END-IF
+               CLOSE PARM2FILE
+           END-IF.
+      *
+      *    PRINT-EXCP-HEADER - ONE-TIME TITLE LINE AT THE TOP OF THE
+      *    EXCEPTION FILE, WRITTEN ONLY WHEN WS-EXCP-SWITCH = 'Y'.
+       PRINT-EXCP-HEADER.
+           MOVE EXCP-HDG-LINE-1    TO EXCP-REC
+           WRITE EXCP-REC
+           MOVE ALL '-'            TO EXCP-REC
+           WRITE EXCP-REC.
       *
        PRINT-HEADER.
            MOVE ALL '-'            TO RPT-REC
@@ -207,7 +383,7 @@
       *
            EVALUATE WS-IN-FILE-STATUS
                WHEN '00'
-                   PERFORM PROCESS-DATA
+                   PERFORM PROCESS-RECORD
                WHEN '10'
                    MOVE 'Y'        TO WS-EOF
                WHEN OTHER
@@ -216,8 +392,52 @@
                    PERFORM CLOSE-ALL
                    PERFORM STOP-PROCESS
            END-EVALUATE.
+      *
+      *    PROCESS-RECORD - DISPATCHES ON THE LEADING RECORD-TYPE BYTE
+      *    EABR01 WRITES EVERY RECORD WITH.  ANYTHING OTHER THAN 'H' OR
+      *    'T' IS TREATED AS A NORMAL DETAIL RECORD.
+       PROCESS-RECORD.
+           EVALUATE IN-RECORD-TYPE
+               WHEN 'H'
+                   PERFORM PROCESS-HEADER-RECORD
+               WHEN 'T'
+                   PERFORM PROCESS-TRAILER-RECORD
+               WHEN OTHER
+                   PERFORM PROCESS-DATA
+           END-EVALUATE.
+      *
+      *    PROCESS-HEADER-RECORD - DISPLAYS THE RUN DATE AND SELECTION
+      *    CRITERIA EABR01 EXTRACTED UNDER, FOR THE JOB LOG.
+       PROCESS-HEADER-RECORD.
+           DISPLAY 'EXTRACT RUN DATE:         ' IH-RUN-DATE
+           DISPLAY 'EXTRACT MIN BALANCE:      ' IH-MIN-BALANCE
+           DISPLAY 'EXTRACT MAX BALANCE:      ' IH-MAX-BALANCE
+           DISPLAY 'EXTRACT BRANCH CODE:      ' IH-BRANCH-CODE
+           DISPLAY 'EXTRACT AS OF DATE:       ' IH-AS-OF-DATE.
+      *
+      *    PROCESS-TRAILER-RECORD - COMPARES EABR01'S TRAILER COUNT/
+      *    BALANCE AGAINST WHAT THIS PROGRAM INDEPENDENTLY ACCUMULATED
+      *    WHILE READING IN-REC, SO A TRUNCATED OR MISMATCHED HAND-OFF
+      *    BETWEEN THE TWO JOBS DOESN'T QUIETLY PRODUCE A WRONG REPORT.
+       PROCESS-TRAILER-RECORD.
+           MOVE 'Y'                TO WS-TRAILER-SEEN
+      *
+           IF  IT-COUNT NOT = WS-TOTAL-COUNT
+               OR IT-TOTAL-BALANCE NOT = WS-TOTAL-BALANCE
+               DISPLAY 'TRAILER MISMATCH - EXTRACT FILE MAY BE '
+                       'TRUNCATED'
+               DISPLAY 'TRAILER COUNT/BALANCE:  ' IT-COUNT
+                       '/' IT-TOTAL-BALANCE
+               DISPLAY 'COUNTED COUNT/BALANCE:  ' WS-TOTAL-COUNT
+                       '/' WS-TOTAL-BALANCE
+               MOVE 4              TO RETURN-CODE
+           ELSE
+               DISPLAY 'TRAILER OK - RECORD COUNT AND BALANCE MATCH'
+           END-IF.
       *
        PROCESS-DATA.
+           PERFORM FIND-OR-ADD-BRANCH-TOTAL
+      *
            MOVE  IN-FIRST-NAME     TO DTL-FIRST-NAME
            MOVE  IN-SUR-NAME       TO DTL-SUR-NAME
            MOVE  IN-ACCTNO         TO DTL-ACCTNO
@@ -228,10 +448,22 @@
            MOVE  WS-LIMIT-DISP     TO DTL-LIMIT
            MOVE  IN-BALANCE        TO WS-BALANCE-DISP
            MOVE  WS-BALANCE-DISP   TO DTL-BALANCE
+           MOVE  IN-BRANCH-CODE    TO DTL-BRANCH-CODE
+           MOVE  IN-ACCT-TYPE      TO DTL-ACCT-TYPE
       *
            MOVE DTL-LINE           TO RPT-REC
            WRITE RPT-REC AFTER ADVANCING 1 LINE
            ADD 1                   TO WS-LINE-COUNT
+      *
+           IF  WS-CSV-SWITCH = 'Y'
+               PERFORM WRITE-CSV-RECORD
+           END-IF
+      *
+           IF  WS-EXCP-SWITCH = 'Y'
+               AND IN-BALANCE > IN-CR-LIMIT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF
+      *
            ADD 1                   TO WS-TOTAL-COUNT
            MOVE IN-BALANCE         TO WS-TOTAL-BAL-NUM
            ADD WS-TOTAL-BAL-NUM    TO WS-TOTAL-BALANCE
@@ -240,6 +472,121 @@
                MOVE 0              TO WS-LINE-COUNT
                PERFORM PRINT-HEADER
            END-IF.
+      *
+      *    WRITE-CSV-RECORD - ONE PIPE-DELIMITED LINE PER DETAIL
+      *    RECORD, NO HEADERS AND NO PAGE-BREAK LOGIC.
+       WRITE-CSV-RECORD.
+           MOVE SPACES             TO WS-CSV-LINE
+           MOVE 1                  TO WS-CSV-PTR
+      *
+           STRING
+               IN-ACCTNO            DELIMITED BY SIZE '|'
+               IN-FIRST-NAME        DELIMITED BY SIZE '|'
+               IN-SUR-NAME          DELIMITED BY SIZE '|'
+               WS-LIMIT-DISP        DELIMITED BY SIZE '|'
+               WS-BALANCE-DISP      DELIMITED BY SIZE '|'
+               IN-ADDRESS1          DELIMITED BY SIZE '|'
+               IN-ADDRESS2          DELIMITED BY SIZE '|'
+               IN-ADDRESS3          DELIMITED BY SIZE '|'
+               IN-BRANCH-CODE       DELIMITED BY SIZE '|'
+               IN-ACCT-TYPE         DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+               ON OVERFLOW
+                   DISPLAY 'CSV LINE TRUNCATED FOR ACCTNO: ' IN-ACCTNO
+           END-STRING
+      *
+           MOVE WS-CSV-LINE        TO CSV-REC
+           WRITE CSV-REC
+           IF  WS-CSV-FILE-STATUS NOT = '00'
+               DISPLAY 'CSV WRITE ERROR: ' WS-CSV-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM CLOSE-ALL
+               PERFORM STOP-PROCESS
+           END-IF.
+      *
+      *    WRITE-EXCEPTION-LINE - SAME DTL-LINE FORMAT AS THE MAIN
+      *    REPORT, WRITTEN TO EXCPFILE FOR ANY ACCOUNT WHOSE BALANCE
+      *    HAS EXCEEDED ITS CREDIT LIMIT.
+       WRITE-EXCEPTION-LINE.
+           MOVE DTL-LINE           TO EXCP-REC
+           WRITE EXCP-REC
+           IF  WS-EXCP-FILE-STATUS NOT = '00'
+               DISPLAY 'EXCP WRITE ERROR: ' WS-EXCP-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM CLOSE-ALL
+               PERFORM STOP-PROCESS
+           END-IF
+      *
+           ADD 1                   TO WS-EXCP-COUNT.
+      *
+      *    FIND-OR-ADD-BRANCH-TOTAL - LOCATES IN-BRANCH-CODE/IN-ACCT-
+      *    TYPE'S ENTRY IN WS-BRANCH-TOTALS VIA SCAN-BRANCH-TOTAL,
+      *    ADDING A NEW ZEROED ENTRY IF THIS IS THE FIRST RECORD SEEN
+      *    FOR THAT COMBINATION, THEN ACCUMULATES THE CURRENT RECORD
+      *    INTO IT.
+       FIND-OR-ADD-BRANCH-TOTAL.
+           MOVE 'N'                    TO WS-BT-FOUND
+           SET WS-BT-IDX               TO 1
+           PERFORM SCAN-BRANCH-TOTAL
+                   UNTIL WS-BT-FOUND = 'Y'
+                      OR WS-BT-IDX > WS-BRANCH-TOTAL-COUNT
+      *
+           IF  WS-BT-FOUND = 'N'
+               ADD 1                   TO WS-BRANCH-TOTAL-COUNT
+               SET WS-BT-IDX           TO WS-BRANCH-TOTAL-COUNT
+               MOVE IN-BRANCH-CODE     TO BT-BRANCH-CODE (WS-BT-IDX)
+               MOVE IN-ACCT-TYPE       TO BT-ACCT-TYPE (WS-BT-IDX)
+               MOVE 0                  TO BT-COUNT (WS-BT-IDX)
+               MOVE 0                  TO BT-BALANCE (WS-BT-IDX)
+           END-IF
+      *
+           ADD 1                       TO BT-COUNT (WS-BT-IDX)
+           ADD IN-BALANCE              TO BT-BALANCE (WS-BT-IDX).
+      *
+      *    SCAN-BRANCH-TOTAL - CHECKS ONE TABLE ENTRY PER CALL.  ON A
+      *    MATCH, LEAVES WS-BT-IDX POINTING AT IT AND SETS WS-BT-FOUND
+      *    TO 'Y', WHICH STOPS FIND-OR-ADD-BRANCH-TOTAL'S PERFORM
+      *    BEFORE THE INDEX IS ADVANCED PAST THE MATCH.
+       SCAN-BRANCH-TOTAL.
+           IF  IN-BRANCH-CODE = BT-BRANCH-CODE (WS-BT-IDX)
+               AND IN-ACCT-TYPE = BT-ACCT-TYPE (WS-BT-IDX)
+               MOVE 'Y'                TO WS-BT-FOUND
+           ELSE
+               SET WS-BT-IDX           UP BY 1
+           END-IF.
+      *
+      *    PRINT-BRANCH-TOTALS - ONE CONSOLIDATED SUBTOTAL LINE PER
+      *    DISTINCT BRANCH/ACCOUNT-TYPE COMBINATION, WRITTEN AFTER THE
+      *    WHOLE EXTRACT HAS BEEN READ SO EACH BRANCH GETS A SINGLE SET
+      *    OF NUMBERS REGARDLESS OF HOW ITS ACCOUNTS WERE INTERLEAVED
+      *    IN THE EXTRACT.
+       PRINT-BRANCH-TOTALS.
+           SET WS-BT-IDX               TO 1
+           PERFORM PRINT-ONE-BRANCH-TOTAL
+                   UNTIL WS-BT-IDX > WS-BRANCH-TOTAL-COUNT.
+      *
+       PRINT-ONE-BRANCH-TOTAL.
+           MOVE BT-BRANCH-CODE (WS-BT-IDX) TO SUBTRL-BRANCH
+           MOVE BT-ACCT-TYPE (WS-BT-IDX)   TO SUBTRL-TYPE
+           MOVE BT-COUNT (WS-BT-IDX)       TO SUBTRL-COUNT
+           MOVE BT-BALANCE (WS-BT-IDX)     TO WS-SUB-BAL-DISP
+           MOVE WS-SUB-BAL-DISP            TO SUBTRL-BALANCE
+      *
+           MOVE ALL '-'             TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 1 LINE
+           ADD 1                    TO WS-LINE-COUNT
+      *
+           MOVE SUBTRL-LINE         TO RPT-REC
+           WRITE RPT-REC AFTER ADVANCING 1 LINE
+           ADD 1                    TO WS-LINE-COUNT
+      *
+           IF  WS-LINE-COUNT > WS-MAX-LINES
+               MOVE 0               TO WS-LINE-COUNT
+               PERFORM PRINT-HEADER
+           END-IF
+      *
+           SET WS-BT-IDX            UP BY 1.
       *
        PRINT-TOTALS.
            MOVE WS-TOTAL-COUNT     TO TOT-COUNT
@@ -252,11 +599,27 @@
            MOVE TRLR-LINE          TO RPT-REC
            WRITE RPT-REC AFTER ADVANCING 2 LINES
            MOVE ALL '-'            TO RPT-REC
-           WRITE RPT-REC AFTER ADVANCING 1 LINE.
+           WRITE RPT-REC AFTER ADVANCING 1 LINE
+      *
+           IF  WS-EXCP-SWITCH = 'Y'
+               MOVE WS-EXCP-COUNT  TO EXCP-TOT-COUNT
+               MOVE ALL '-'        TO EXCP-REC
+               WRITE EXCP-REC
+               MOVE EXCP-TRLR-LINE TO EXCP-REC
+               WRITE EXCP-REC
+           END-IF.
       *
        CLOSE-ALL.
            CLOSE INFILE
-           CLOSE RPTFILE.
+           CLOSE RPTFILE
+      *
+           IF  WS-CSV-SWITCH = 'Y'
+               CLOSE CSVFILE
+           END-IF
+      *
+           IF  WS-EXCP-SWITCH = 'Y'
+               CLOSE EXCPFILE
+           END-IF.
       *
        STOP-PROCESS.
            STOP RUN.
