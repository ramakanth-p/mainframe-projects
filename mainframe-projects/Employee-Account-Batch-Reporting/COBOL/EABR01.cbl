@@ -12,13 +12,27 @@
            SELECT OUTFILE ASSIGN TO EABRF01
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT PARMFILE ASSIGN TO EABRP01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT CHKPTFILE ASSIGN TO EABRK01
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CK-KEY
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
       *
        DATA DIVISION.
       *--------------
        FILE SECTION.
       *
+      *    OF-RECORD-TYPE - 'H' FOR THE ONE-TIME HEADER WRITTEN AT
+      *    OPEN-ALL, 'D' FOR EVERY NORMAL DETAIL RECORD, 'T' FOR THE
+      *    ONE-TIME TRAILER WRITTEN AT END OF RUN.  OUT-HDR-REC AND
+      *    OUT-TRLR-REC BELOW SHARE THIS FD'S RECORD AREA WITH OUT-REC
+      *    SO ALL THREE RECORD TYPES COME OUT THE SAME LENGTH.
        FD  OUTFILE RECORDING MODE IS F.
        01  OUT-REC.
+           05  OF-RECORD-TYPE      PIC X(01).
            05  OF-FIRST-NAME       PIC X(15).
            05  OF-SUR-NAME         PIC X(20).
            05  OF-ADDRESS1         PIC X(25).
@@ -27,27 +41,90 @@
            05  OF-ACCTNO           PIC X(08).
            05  OF-CR-LIMIT         PIC S9(07)V99.
            05  OF-BALANCE          PIC S9(07)V99.
+           05  OF-BRANCH-CODE      PIC X(06).
+           05  OF-ACCT-TYPE        PIC X(10).
+      *
+       01  OUT-HDR-REC.
+           05  OH-RECORD-TYPE      PIC X(01).
+           05  OH-RUN-DATE         PIC X(08).
+           05  OH-MIN-BALANCE      PIC S9(07)V99.
+           05  OH-MAX-BALANCE      PIC S9(07)V99.
+           05  OH-BRANCH-CODE      PIC X(06).
+           05  OH-AS-OF-DATE       PIC X(08).
+           05  FILLER              PIC X(97).
+      *
+       01  OUT-TRLR-REC.
+           05  OT-RECORD-TYPE      PIC X(01).
+           05  OT-COUNT            PIC 9(09).
+           05  OT-TOTAL-BALANCE    PIC S9(13)V99.
+           05  FILLER              PIC X(113).
+      *
+      *    PARMFILE IS OPTIONAL - A MISSING DD (OR A DD DUMMY) LEAVES
+      *    THE EXTRACT RUNNING WITH THE SAME CRITERIA IT ALWAYS HAD
+      *    (BALANCE > 0, ALL BRANCHES, NO AS-OF-DATE FILTER).
+       FD  PARMFILE RECORDING MODE IS F.
+       01  PARM-REC.
+           COPY EABRP01.
+      *
+      *    CHKPTFILE - ONE-RECORD RESTART CHECKPOINT, REWRITTEN EVERY
+      *    WS-CHECKPOINT-INTERVAL ACCOUNTS.  IF IT ALREADY HOLDS A
+      *    RECORD WHEN THIS RUN STARTS, THE CURSOR REPOSITIONS PAST
+      *    CK-LAST-ACCTNO INSTEAD OF RESCANNING FROM THE TOP.
+       FD  CHKPTFILE RECORDING MODE IS F.
+       01  CHKPT-REC.
+           COPY EABRK01.
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-FILE-STATUS          PIC XX.
+       01  WS-PARM-FILE-STATUS     PIC XX.
+       01  WS-CHKPT-FILE-STATUS    PIC XX.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+       01  WS-CHKPT-WRITTEN        PIC X VALUE 'N'.
+       01  WS-CK-LAST-ACCTNO       PIC X(08).
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(9) VALUE 1000.
        01  WS-EOF                  PIC X VALUE 'N'.
        01  WS-COUNT                PIC 9(9) VALUE 0.
        01  WS-COUNT-MOD            PIC 9(9) VALUE 0.
        01  WS-SQLCODE-DISPLAY      PIC -9(9).
        01  WS-LIMIT                PIC S9(7)V99 COMP-3.
        01  WS-BALANCE              PIC S9(7)V99 COMP-3.
+       01  WS-TOTAL-BALANCE        PIC S9(13)V99 COMP-3 VALUE 0.
+      *
+      *    WS-RECON-COUNT/WS-RECON-BALANCE - THE INDEPENDENT
+      *    COUNT(*)/SUM(BALANCE) RERUN AGAINST Z88436T AT CLOSE-ALL,
+      *    COMPARED AGAINST WS-COUNT/WS-TOTAL-BALANCE TO CATCH A
+      *    SILENT PARTIAL EXTRACT.
+       01  WS-RECON-COUNT           PIC S9(9) COMP-3 VALUE 0.
+       01  WS-RECON-BALANCE         PIC S9(13)V99 COMP-3 VALUE 0.
+      *
+      *    WS-CRITERIA - SELECTION CRITERIA FOR THIS RUN, EITHER
+      *    DEFAULTED OR LOADED FROM PARMFILE AT OPEN-ALL TIME.
+       01  WS-CRITERIA.
+           05  WS-MIN-BALANCE      PIC S9(7)V99.
+           05  WS-MAX-BALANCE      PIC S9(7)V99.
+           05  WS-BRANCH-CODE      PIC X(06).
+           05  WS-AS-OF-DATE       PIC X(08).
+      *
+       01  WS-MIN-BAL-DISP         PIC -9(7).99.
+       01  WS-MAX-BAL-DISP         PIC -9(7).99.
+      *
+      *    WS-SQL-STMT - THE VARCHAR HOST-VARIABLE STRUCTURE DB2
+      *    PREPAREs THE DYNAMICALLY-BUILT CURSOR SELECT FROM.
+       01  WS-SQL-STMT.
+           05  WS-SQL-LEN          PIC S9(4) COMP.
+           05  WS-SQL-TXT          PIC X(400).
+      *
+      *    WS-RECON-SQL-STMT - THE VARCHAR HOST-VARIABLE STRUCTURE FOR
+      *    THE SINGLETON COUNT(*)/SUM(BALANCE) RECONCILIATION SELECT.
+       01  WS-RECON-SQL-STMT.
+           05  WS-RECON-SQL-LEN    PIC S9(4) COMP.
+           05  WS-RECON-SQL-TXT    PIC X(400).
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
       *
            EXEC SQL
-               DECLARE C1 CURSOR FOR
-               SELECT ACCTNO, LIMIT, BALANCE,
-                      SURNAME, FIRSTN,
-                      ADDRESS1, ADDRESS2, ADDRESS3
-               FROM Z88436.Z88436T
-               WHERE BALANCE > 0
-               ORDER BY ACCTNO
+               DECLARE C1 CURSOR FOR S1
            END-EXEC.
       *
        01  EMPLOYEE-REC.
@@ -59,6 +136,34 @@
            05  HV-ADDRESS1         PIC X(25).
            05  HV-ADDRESS2         PIC X(20).
            05  HV-ADDRESS3         PIC X(15).
+           05  HV-BRANCH-CODE      PIC X(06).
+           05  HV-ACCT-TYPE        PIC X(10).
+      *
+      *    WS-PENDING-TABLE - DETAIL RECORDS FETCHED SINCE THE LAST
+      *    COMMITTED CHECKPOINT.  WRITE-OUTPUT ONLY BUFFERS A RECORD
+      *    HERE; FLUSH-PENDING IS WHAT ACTUALLY WRITES IT TO OUTFILE,
+      *    AND IS ONLY PERFORMED RIGHT BEFORE WRITE-CHECKPOINT COMMITS
+      *    THE NEW RESTART POSITION.  THIS WAY OUTFILE NEVER HOLDS A
+      *    RECORD A CHECKPOINT DOESN'T ALREADY ACCOUNT FOR, SO A
+      *    RESTART'S OPEN EXTEND CAN NEVER RE-APPEND A DUPLICATE -
+      *    AN ABEND BEFORE THE NEXT FLUSH SIMPLY LOSES THE PENDING
+      *    RECORDS FROM MEMORY, AND THE RESTARTED CURSOR RE-FETCHES
+      *    THEM CLEANLY FROM PAST CK-LAST-ACCTNO.
+       01  WS-PENDING-COUNT        PIC 9(4) COMP VALUE 0.
+       01  WS-PENDING-TABLE.
+           05  WS-PENDING-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-PENDING-IDX.
+               10  WP-RECORD-TYPE      PIC X(01).
+               10  WP-FIRST-NAME       PIC X(15).
+               10  WP-SUR-NAME         PIC X(20).
+               10  WP-ADDRESS1         PIC X(25).
+               10  WP-ADDRESS2         PIC X(20).
+               10  WP-ADDRESS3         PIC X(15).
+               10  WP-ACCTNO           PIC X(08).
+               10  WP-CR-LIMIT         PIC S9(07)V99.
+               10  WP-BALANCE          PIC S9(07)V99.
+               10  WP-BRANCH-CODE      PIC X(06).
+               10  WP-ACCT-TYPE        PIC X(10).
       *
        PROCEDURE DIVISION.
       *-------------------
@@ -67,18 +172,48 @@
       *
            PERFORM FETCH-CURSOR
                  UNTIL WS-EOF = 'Y'
+      *
+           PERFORM FLUSH-PENDING
+      *
+           PERFORM RESET-CHECKPOINT
+      *
+           PERFORM WRITE-TRAILER-RECORD
+      *
+           PERFORM RECONCILE-EXTRACT
       *
            PERFORM CLOSE-ALL
       *
            PERFORM STOP-PROCESS.
       *
        OPEN-ALL.
-           OPEN OUTPUT OUTFILE.
+           PERFORM CHECK-RESTART
+      *
+           IF  WS-RESTART-FLAG = 'Y'
+               OPEN EXTEND OUTFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF.
            IF  WS-FILE-STATUS NOT = '00'
                DISPLAY 'INPUT FILE OPEN ERROR : ' WS-FILE-STATUS
                MOVE 12             TO RETURN-CODE
                PERFORM STOP-PROCESS
            END-IF
+      *
+           PERFORM LOAD-CRITERIA
+      *
+           IF  WS-RESTART-FLAG = 'N'
+               PERFORM WRITE-HEADER-RECORD
+           END-IF
+      *
+           PERFORM BUILD-CURSOR-SQL
+      *
+           EXEC SQL PREPARE S1 FROM :WS-SQL-STMT END-EXEC.
+           IF  SQLCODE NOT = 0
+               MOVE SQLCODE        TO WS-SQLCODE-DISPLAY
+               DISPLAY 'PREPARE ERROR: ' WS-SQLCODE-DISPLAY
+               MOVE 12             TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF
       *
            EXEC SQL OPEN C1 END-EXEC.
            IF  SQLCODE NOT = 0
@@ -87,6 +222,121 @@
                MOVE 12             TO RETURN-CODE
                PERFORM STOP-PROCESS
            END-IF.
+      *
+      *    CHECK-RESTART - OPENS THE CHECKPOINT FILE FOR THE WHOLE
+      *    RUN.  IF A CHECKPOINT RECORD IS ALREADY THERE FROM A PRIOR
+      *    RUN THAT DIDN'T FINISH CLEANLY, THIS IS A RESTART.
+       CHECK-RESTART.
+           MOVE 'EABR01'           TO CK-KEY
+      *
+           OPEN I-O CHKPTFILE.
+           IF  WS-CHKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'CHECKPOINT FILE OPEN ERROR: '
+                       WS-CHKPT-FILE-STATUS
+               MOVE 12              TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF
+      *
+           READ CHKPTFILE
+               INVALID KEY
+                   MOVE 'N'         TO WS-RESTART-FLAG
+           END-READ
+           IF  WS-CHKPT-FILE-STATUS = '00'
+               MOVE 'Y'             TO WS-RESTART-FLAG
+               MOVE 'Y'             TO WS-CHKPT-WRITTEN
+               MOVE CK-LAST-ACCTNO  TO WS-CK-LAST-ACCTNO
+               MOVE CK-COUNT        TO WS-COUNT
+               MOVE CK-TOTAL-BALANCE TO WS-TOTAL-BALANCE
+               DISPLAY 'RESTARTING EXTRACT AFTER ACCTNO: '
+                       WS-CK-LAST-ACCTNO
+           END-IF.
+      *
+      *    LOAD-CRITERIA - PARMFILE CARRIES ONE RECORD OF AD HOC
+      *    SELECTION CRITERIA.  NO DD, AN EMPTY PARMFILE, OR A READ
+      *    ERROR ALL FALL BACK TO THE ORIGINAL BALANCE > 0, ALL
+      *    BRANCHES BEHAVIOR.
+       LOAD-CRITERIA.
+           MOVE 0                  TO WS-MIN-BALANCE
+           MOVE 9999999.99         TO WS-MAX-BALANCE
+           MOVE SPACES             TO WS-BRANCH-CODE
+           MOVE SPACES             TO WS-AS-OF-DATE
+      *
+           OPEN INPUT PARMFILE.
+           IF  WS-PARM-FILE-STATUS = '00'
+               READ PARMFILE
+               IF  WS-PARM-FILE-STATUS = '00'
+                   MOVE PM-MIN-BALANCE  TO WS-MIN-BALANCE
+                   MOVE PM-MAX-BALANCE  TO WS-MAX-BALANCE
+                   MOVE PM-BRANCH-CODE  TO WS-BRANCH-CODE
+                   MOVE PM-AS-OF-DATE   TO WS-AS-OF-DATE
+               END-IF
+               CLOSE PARMFILE
+           END-IF
+      *
+           DISPLAY 'SELECTION CRITERIA - MIN BALANCE: ' WS-MIN-BALANCE
+           DISPLAY 'SELECTION CRITERIA - MAX BALANCE: ' WS-MAX-BALANCE
+           DISPLAY 'SELECTION CRITERIA - BRANCH CODE: ' WS-BRANCH-CODE
+           DISPLAY 'SELECTION CRITERIA - AS OF DATE:  ' WS-AS-OF-DATE.
+      *
+      *    BUILD-CURSOR-SQL - ASSEMBLES THE CURSOR'S SELECT TEXT FROM
+      *    WS-CRITERIA.  THE BASE PREDICATE IS BUILT FIRST, THEN THE
+      *    BRANCH FILTER, THE AS-OF-DATE FILTER, AND THE RESTART
+      *    POSITIONING CLAUSE ARE EACH APPENDED ONLY WHEN THEY APPLY,
+      *    SO THE CURSOR TEXT NEVER CARRIES AN UNWANTED AND/WHERE
+      *    CLAUSE.
+       BUILD-CURSOR-SQL.
+           MOVE WS-MIN-BALANCE     TO WS-MIN-BAL-DISP
+           MOVE WS-MAX-BALANCE     TO WS-MAX-BAL-DISP
+      *
+           MOVE SPACES             TO WS-SQL-TXT
+           MOVE 1                  TO WS-SQL-LEN
+      *
+           STRING
+               'SELECT ACCTNO, LIMIT, BALANCE, SURNAME, FIRSTN, '
+               'ADDRESS1, ADDRESS2, ADDRESS3, BRANCH, ACCTTYPE '
+               'FROM Z88436.Z88436T '
+               'WHERE BALANCE > ' WS-MIN-BAL-DISP
+               ' AND BALANCE <= ' WS-MAX-BAL-DISP
+               DELIMITED BY SIZE
+               INTO WS-SQL-TXT
+               WITH POINTER WS-SQL-LEN
+           END-STRING
+      *
+           IF  WS-BRANCH-CODE NOT = SPACES
+               STRING
+                   " AND BRANCH = '" WS-BRANCH-CODE "'"
+                   DELIMITED BY SIZE
+                   INTO WS-SQL-TXT
+                   WITH POINTER WS-SQL-LEN
+               END-STRING
+           END-IF
+      *
+           IF  WS-AS-OF-DATE NOT = SPACES
+               STRING
+                   " AND ASOFDATE = '" WS-AS-OF-DATE "'"
+                   DELIMITED BY SIZE
+                   INTO WS-SQL-TXT
+                   WITH POINTER WS-SQL-LEN
+               END-STRING
+           END-IF
+      *
+           IF  WS-RESTART-FLAG = 'Y'
+               STRING
+                   " AND ACCTNO > '" WS-CK-LAST-ACCTNO "'"
+                   DELIMITED BY SIZE
+                   INTO WS-SQL-TXT
+                   WITH POINTER WS-SQL-LEN
+               END-STRING
+           END-IF
+      *
+           STRING
+               ' ORDER BY ACCTNO'
+               DELIMITED BY SIZE
+               INTO WS-SQL-TXT
+               WITH POINTER WS-SQL-LEN
+           END-STRING
+      *
+           SUBTRACT 1               FROM WS-SQL-LEN.
       *
        FETCH-CURSOR.
            EXEC SQL
@@ -98,7 +348,9 @@
                :HV-FIRST-NAME,
                :HV-ADDRESS1,
                :HV-ADDRESS2,
-               :HV-ADDRESS3
+               :HV-ADDRESS3,
+               :HV-BRANCH-CODE,
+               :HV-ACCT-TYPE
            END-EXEC
       *
            EVALUATE SQLCODE
@@ -129,37 +381,220 @@
                    PERFORM CLOSE-ALL
                    PERFORM STOP-PROCESS
            END-EVALUATE.
+      *
+      *    WRITE-HEADER-RECORD - ONE-TIME HEADER AHEAD OF THE FIRST
+      *    OUT-REC, WRITTEN ONLY ON A FRESH RUN (NOT ON A RESTART,
+      *    SINCE THE HEADER WAS ALREADY WRITTEN BY THE ORIGINAL RUN).
+      *    CARRIES THE RUN DATE AND THE SELECTION CRITERIA IN EFFECT
+      *    SO EABR02 CAN DISPLAY WHAT PRODUCED THE FILE IT'S READING.
+       WRITE-HEADER-RECORD.
+           MOVE SPACES             TO OUT-HDR-REC
+           MOVE 'H'                TO OH-RECORD-TYPE
+           ACCEPT OH-RUN-DATE      FROM DATE YYYYMMDD
+           MOVE WS-MIN-BALANCE     TO OH-MIN-BALANCE
+           MOVE WS-MAX-BALANCE     TO OH-MAX-BALANCE
+           MOVE WS-BRANCH-CODE     TO OH-BRANCH-CODE
+           MOVE WS-AS-OF-DATE      TO OH-AS-OF-DATE
+      *
+           WRITE OUT-HDR-REC
+           IF  WS-FILE-STATUS NOT = '00'
+               DISPLAY 'HEADER WRITE ERROR: ' WS-FILE-STATUS
+               MOVE 12             TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF.
+      *
+      *    WRITE-TRAILER-RECORD - ONE-TIME TRAILER AFTER THE LAST
+      *    OUT-REC, WRITTEN ONLY WHEN THE EXTRACT REACHES A CLEAN EOF
+      *    (THE ERROR PATHS IN FETCH-CURSOR CALL CLOSE-ALL DIRECTLY
+      *    AND NEVER REACH THIS PARAGRAPH, SAME AS RESET-CHECKPOINT).
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES             TO OUT-TRLR-REC
+           MOVE 'T'                TO OT-RECORD-TYPE
+           MOVE WS-COUNT           TO OT-COUNT
+           MOVE WS-TOTAL-BALANCE   TO OT-TOTAL-BALANCE
+      *
+           WRITE OUT-TRLR-REC
+           IF  WS-FILE-STATUS NOT = '00'
+               DISPLAY 'TRAILER WRITE ERROR: ' WS-FILE-STATUS
+               MOVE 12             TO RETURN-CODE
+               PERFORM STOP-PROCESS
+           END-IF.
       *
        WRITE-OUTPUT.
-           MOVE HV-ACCTNO          TO OF-ACCTNO
-           MOVE HV-CR-LIMIT        TO OF-CR-LIMIT
-           MOVE HV-BALANCE         TO OF-BALANCE
-           MOVE HV-SUR-NAME        TO OF-SUR-NAME
-           MOVE HV-FIRST-NAME      TO OF-FIRST-NAME
-           MOVE HV-ADDRESS1        TO OF-ADDRESS1
-           MOVE HV-ADDRESS2        TO OF-ADDRESS2
-           MOVE HV-ADDRESS3        TO OF-ADDRESS3
+           ADD 1                       TO WS-PENDING-COUNT
+           SET WS-PENDING-IDX          TO WS-PENDING-COUNT
+           MOVE 'D'              TO WP-RECORD-TYPE(WS-PENDING-IDX)
+           MOVE HV-ACCTNO        TO WP-ACCTNO(WS-PENDING-IDX)
+           MOVE HV-CR-LIMIT      TO WP-CR-LIMIT(WS-PENDING-IDX)
+           MOVE HV-BALANCE       TO WP-BALANCE(WS-PENDING-IDX)
+           MOVE HV-SUR-NAME      TO WP-SUR-NAME(WS-PENDING-IDX)
+           MOVE HV-FIRST-NAME    TO WP-FIRST-NAME(WS-PENDING-IDX)
+           MOVE HV-ADDRESS1      TO WP-ADDRESS1(WS-PENDING-IDX)
+           MOVE HV-ADDRESS2      TO WP-ADDRESS2(WS-PENDING-IDX)
+           MOVE HV-ADDRESS3      TO WP-ADDRESS3(WS-PENDING-IDX)
+           MOVE HV-BRANCH-CODE   TO WP-BRANCH-CODE(WS-PENDING-IDX)
+           MOVE HV-ACCT-TYPE     TO WP-ACCT-TYPE(WS-PENDING-IDX)
+      *
+           ADD 1                   TO WS-COUNT
+           ADD HV-BALANCE          TO WS-TOTAL-BALANCE
+           ADD 1                   TO WS-COUNT-MOD
+           IF  WS-COUNT-MOD = WS-CHECKPOINT-INTERVAL
+               DISPLAY 'PROCESSED RECORDS: ' WS-COUNT
+               PERFORM FLUSH-PENDING
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0              TO WS-COUNT-MOD
+           END-IF.
+      *
+      *    FLUSH-PENDING - WRITES EVERY BUFFERED DETAIL RECORD TO
+      *    OUTFILE AND EMPTIES THE TABLE.  PERFORMED IMMEDIATELY
+      *    BEFORE WRITE-CHECKPOINT (SO THE CHECKPOINT NEVER CLAIMS A
+      *    RECORD THAT ISN'T ACTUALLY ON DISK YET) AND ONCE MORE AT
+      *    CLEAN EOF FOR WHATEVER PARTIAL BATCH IS STILL BUFFERED.
+       FLUSH-PENDING.
+           SET WS-PENDING-IDX       TO 1
+           PERFORM FLUSH-ONE-PENDING
+                   UNTIL WS-PENDING-IDX > WS-PENDING-COUNT
+      *
+           MOVE 0                   TO WS-PENDING-COUNT.
+      *
+      *    FLUSH-ONE-PENDING - WRITES ONE BUFFERED ENTRY TO OUTFILE AND
+      *    ADVANCES TO THE NEXT.
+       FLUSH-ONE-PENDING.
+           MOVE WP-RECORD-TYPE(WS-PENDING-IDX)  TO OF-RECORD-TYPE
+           MOVE WP-FIRST-NAME(WS-PENDING-IDX)   TO OF-FIRST-NAME
+           MOVE WP-SUR-NAME(WS-PENDING-IDX)     TO OF-SUR-NAME
+           MOVE WP-ADDRESS1(WS-PENDING-IDX)     TO OF-ADDRESS1
+           MOVE WP-ADDRESS2(WS-PENDING-IDX)     TO OF-ADDRESS2
+           MOVE WP-ADDRESS3(WS-PENDING-IDX)     TO OF-ADDRESS3
+           MOVE WP-ACCTNO(WS-PENDING-IDX)       TO OF-ACCTNO
+           MOVE WP-CR-LIMIT(WS-PENDING-IDX)     TO OF-CR-LIMIT
+           MOVE WP-BALANCE(WS-PENDING-IDX)      TO OF-BALANCE
+           MOVE WP-BRANCH-CODE(WS-PENDING-IDX)  TO OF-BRANCH-CODE
+           MOVE WP-ACCT-TYPE(WS-PENDING-IDX)    TO OF-ACCT-TYPE
       *
            WRITE OUT-REC
            IF  WS-FILE-STATUS NOT = '00'
                DISPLAY 'WRITE ERROR: ' WS-FILE-STATUS
-               MOVE 12 TO RETURN-CODE
+               MOVE 12              TO RETURN-CODE
                PERFORM CLOSE-ALL
                PERFORM STOP-PROCESS
            END-IF
       *
-           ADD 1                   TO WS-COUNT
-           ADD 1                   TO WS-COUNT-MOD
-           IF  WS-COUNT-MOD = 1000
-               DISPLAY 'PROCESSED RECORDS: ' WS-COUNT
-               MOVE 0              TO WS-COUNT-MOD
+           SET WS-PENDING-IDX       UP BY 1.
+      *
+      *    WRITE-CHECKPOINT - COMMITS THE CURRENT ACCTNO/COUNT AS THE
+      *    RESTART POSITION.  FIRST TIME THROUGH ON A GIVEN RUN IT'S
+      *    A WRITE, EVERY TIME AFTER THAT IT'S A REWRITE OF THE SAME
+      *    RECORD.
+       WRITE-CHECKPOINT.
+           MOVE HV-ACCTNO          TO CK-LAST-ACCTNO
+           MOVE WS-COUNT           TO CK-COUNT
+           MOVE WS-TOTAL-BALANCE   TO CK-TOTAL-BALANCE
+      *
+           IF  WS-CHKPT-WRITTEN = 'Y'
+               REWRITE CHKPT-REC
+           ELSE
+               WRITE CHKPT-REC
+               MOVE 'Y'            TO WS-CHKPT-WRITTEN
+           END-IF
+      *
+           IF  WS-CHKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'CHECKPOINT WRITE ERROR: ' WS-CHKPT-FILE-STATUS
+           END-IF.
+      *
+      *    RESET-CHECKPOINT - THE EXTRACT REACHED EOF CLEANLY, SO THE
+      *    CHECKPOINT NO LONGER MEANS ANYTHING TO A FUTURE RUN.  ANY
+      *    RUN THAT ABENDS INSTEAD SKIPS THIS (STOP-PROCESS IS CALLED
+      *    DIRECTLY FROM THE ERROR PATHS) AND LEAVES IT FOR A RESTART.
+       RESET-CHECKPOINT.
+           IF  WS-CHKPT-WRITTEN = 'Y'
+               DELETE CHKPTFILE RECORD
+               IF  WS-CHKPT-FILE-STATUS NOT = '00'
+                   DISPLAY 'CHECKPOINT DELETE ERROR: '
+                           WS-CHKPT-FILE-STATUS
+               END-IF
+           END-IF.
+      *
+      *    RECONCILE-EXTRACT - RERUNS THE SAME BALANCE/BRANCH/AS-OF-
+      *    DATE PREDICATE AS A COUNT(*)/SUM(BALANCE) AGAINST Z88436T
+      *    (NO RESTART CLAUSE, NO ORDER BY - JUST THE SELECTION
+      *    CRITERIA) AND
+      *    COMPARES IT TO WHAT THE CURSOR ACTUALLY EXTRACTED.  A
+      *    MISMATCH FLAGS THE RUN WITH A NONZERO RETURN CODE INSTEAD
+      *    OF LETTING A SILENT PARTIAL EXTRACT FEED EABR02 UNNOTICED.
+       RECONCILE-EXTRACT.
+           MOVE SPACES              TO WS-RECON-SQL-TXT
+           MOVE 1                   TO WS-RECON-SQL-LEN
+      *
+           STRING
+               'SELECT COUNT(*), SUM(BALANCE) FROM Z88436.Z88436T '
+               'WHERE BALANCE > ' WS-MIN-BAL-DISP
+               ' AND BALANCE <= ' WS-MAX-BAL-DISP
+               DELIMITED BY SIZE
+               INTO WS-RECON-SQL-TXT
+               WITH POINTER WS-RECON-SQL-LEN
+           END-STRING
+      *
+           IF  WS-BRANCH-CODE NOT = SPACES
+               STRING
+                   " AND BRANCH = '" WS-BRANCH-CODE "'"
+                   DELIMITED BY SIZE
+                   INTO WS-RECON-SQL-TXT
+                   WITH POINTER WS-RECON-SQL-LEN
+               END-STRING
+           END-IF
+      *
+           IF  WS-AS-OF-DATE NOT = SPACES
+               STRING
+                   " AND ASOFDATE = '" WS-AS-OF-DATE "'"
+                   DELIMITED BY SIZE
+                   INTO WS-RECON-SQL-TXT
+                   WITH POINTER WS-RECON-SQL-LEN
+               END-STRING
+           END-IF
+      *
+           SUBTRACT 1               FROM WS-RECON-SQL-LEN
+      *
+           EXEC SQL PREPARE S2 FROM :WS-RECON-SQL-STMT END-EXEC.
+           IF  SQLCODE NOT = 0
+               MOVE SQLCODE         TO WS-SQLCODE-DISPLAY
+               DISPLAY 'RECONCILE PREPARE ERROR: ' WS-SQLCODE-DISPLAY
+               MOVE 4               TO RETURN-CODE
+               GO TO RECONCILE-EXTRACT-EXIT
+           END-IF
+      *
+           EXEC SQL EXECUTE S2 INTO :WS-RECON-COUNT, :WS-RECON-BALANCE
+           END-EXEC.
+           IF  SQLCODE NOT = 0
+               MOVE SQLCODE         TO WS-SQLCODE-DISPLAY
+               DISPLAY 'RECONCILE EXECUTE ERROR: ' WS-SQLCODE-DISPLAY
+               MOVE 4               TO RETURN-CODE
+               GO TO RECONCILE-EXTRACT-EXIT
+           END-IF
+      *
+           IF  WS-RECON-COUNT NOT = WS-COUNT
+               OR WS-RECON-BALANCE NOT = WS-TOTAL-BALANCE
+               DISPLAY 'RECONCILIATION MISMATCH - EXTRACT MAY BE '
+                       'INCOMPLETE'
+               DISPLAY 'SOURCE COUNT/BALANCE:  ' WS-RECON-COUNT
+                       '/' WS-RECON-BALANCE
+               DISPLAY 'EXTRACT COUNT/BALANCE: ' WS-COUNT
+                       '/' WS-TOTAL-BALANCE
+               MOVE 4               TO RETURN-CODE
+           ELSE
+               DISPLAY 'RECONCILIATION OK - EXTRACT MATCHES SOURCE'
            END-IF.
+      *
+       RECONCILE-EXTRACT-EXIT.
+           EXIT.
       *
        CLOSE-ALL.
            CLOSE OUTFILE
            IF  WS-FILE-STATUS NOT = '00'
                DISPLAY 'FILE CLOSE ERROR: ' WS-FILE-STATUS
            END-IF
+      *
+           CLOSE CHKPTFILE
       *
            EXEC SQL CLOSE C1 END-EXEC
            IF  SQLCODE NOT = 0
