@@ -0,0 +1,9 @@
+      *----------------------------------------------------------
+      *  EABRP01 - EABR01 EXTRACT SELECTION-CRITERIA PARAMETER
+      *  RECORD.  READ FROM THE PARMFILE DD AT OPEN-ALL TIME SO AN
+      *  AD HOC EXTRACT DOESN'T NEED A CODE CHANGE/RECOMPILE.
+      *----------------------------------------------------------
+       05  PM-MIN-BALANCE         PIC S9(7)V99.
+       05  PM-MAX-BALANCE         PIC S9(7)V99.
+       05  PM-BRANCH-CODE         PIC X(06).
+       05  PM-AS-OF-DATE          PIC X(08).
