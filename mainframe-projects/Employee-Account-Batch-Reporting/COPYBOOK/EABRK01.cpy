@@ -0,0 +1,10 @@
+      *----------------------------------------------------------
+      *  EABRK01 - EABR01 CHECKPOINT/RESTART RECORD.  ONE RECORD,
+      *  REWRITTEN EVERY N ACCOUNTS, SO A RERUN AFTER A -911
+      *  DEADLOCK OR OTHER ABEND CAN PICK UP PAST ACCTNO RATHER
+      *  THAN RESCANNING THE WHOLE TABLE.
+      *----------------------------------------------------------
+       05  CK-KEY                 PIC X(08).
+       05  CK-LAST-ACCTNO         PIC X(08).
+       05  CK-COUNT               PIC 9(9).
+       05  CK-TOTAL-BALANCE       PIC S9(13)V99 COMP-3.
