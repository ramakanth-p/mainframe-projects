@@ -0,0 +1,8 @@
+      *----------------------------------------------------------
+      *  EABRP02 - EABR02 OUTPUT-MODE PARAMETER RECORD.  READ FROM
+      *  THE PARM2FILE DD AT OPEN-ALL TIME.  A MISSING DD, AN EMPTY
+      *  PARM2FILE, OR A SWITCH VALUE OTHER THAN 'Y' ALL LEAVE EABR02
+      *  PRODUCING ONLY THE PRINT-FORMATTED RPTFILE, AS BEFORE.
+      *----------------------------------------------------------
+       05  PM2-CSV-SWITCH         PIC X(01).
+       05  PM2-EXCP-SWITCH        PIC X(01).
